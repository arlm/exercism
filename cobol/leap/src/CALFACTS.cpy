@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000200* CALFACTS - CALENDAR FACTS RECORD: A YEAR'S LEAP FLAG AND ITS *
+000300* 12 MONTH-DAY COUNTS. SHARED OUTPUT FOR ANY REPORT PROGRAM   *
+000400* THAT NEEDS MONTH LENGTHS FOR A GIVEN YEAR WITHOUT RE-DERIVING *
+000500* THEM ITSELF. BUILT BY CALGEN FROM LEAP'S RESULT. CF-RETURN-  *
+000550* CODE CARRIES LEAP'S RETURN CODE FORWARD SO A CONSUMER CAN    *
+000560* TELL A GENUINE NON-LEAP YEAR (CF-RETURN-CODE 00) APART FROM  *
+000570* A RECORD BUILT FROM AN INVALID INPUT YEAR (CF-INVALID-YEAR). *
+000600*--------------------------------------------------------------*
+000650 01  CALFACTS-RECORD.
+000700     05 CF-YEAR                PIC 9(04).
+000800     05 CF-LEAP-FLAG           PIC 9(01).
+000850     05 CF-RETURN-CODE         PIC 9(02).
+000860         88 CF-INVALID-YEAR                 VALUE 99.
+000900     05 CF-MONTH-DAYS-TBL.
+001000         10 CF-MONTH-DAYS      PIC 9(02)   OCCURS 12 TIMES.
