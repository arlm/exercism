@@ -0,0 +1,301 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FINDAYS.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. SHARED DAY-COUNT SERVICE FOR        *
+001100*                INTEREST-ACCRUAL AND BOND/CD MATURITY         *
+001200*                CALCULATIONS. GIVEN TWO CALENDAR-DATE VALUES  *
+001300*                IT RETURNS THE ACTUAL NUMBER OF DAYS BETWEEN  *
+001400*                THEM AND, PER THE REQUESTED CONVENTION, AN    *
+001500*                ACTUAL/ACTUAL OR ACTUAL/360 DAY-COUNT         *
+001600*                FRACTION - SO EVERY CALCULATION THAT CARES     *
+001700*                WHETHER A FEB 29 FALLS INSIDE THE HOLDING     *
+001800*                PERIOD GOES THROUGH ONE PLACE INSTEAD OF      *
+001900*                EACH CARRYING ITS OWN COPY OF LEAP-YEAR-       *
+002000*                SENSITIVE DAY-COUNT LOGIC. DAY NUMBERS ARE    *
+002100*                COUNTED FORWARD FROM THE START OF 1582 (THE   *
+002200*                FIRST GREGORIAN YEAR LEAP ACCEPTS) SO ONLY THE *
+002300*                DIFFERENCE BETWEEN TWO DATES IS MEANINGFUL,   *
+002400*                USING LEAP FOR EVERY YEAR'S LENGTH.            *
+002500*                ACTUAL/ACTUAL TREATS THE YEAR AS 366 DAYS     *
+002600*                WHEN A FEB 29 FALLS WITHIN THE HOLDING PERIOD *
+002700*                AND 365 OTHERWISE, WHICH IS THIS SHOP'S       *
+002800*                STANDARD SIMPLIFICATION OF THE ACT/ACT RULE.  *
+002850* 2026-08-09 RH  BOTH DATES ARE NOW VALIDATED THROUGH LEAPTAB  *
+002860*                BEFORE ANY DAY-COUNT WORK IS DONE, RETURNING  *
+002870*                LK-RETURN-CODE 99 FOR A MALFORMED OR PRE-1582 *
+002880*                YEAR INSTEAD OF SILENTLY COMPUTING A MEANING- *
+002890*                LESS RESULT. EVERY LEAP-YEAR LOOKUP IN THIS    *
+002893*                PROGRAM NOW GOES THROUGH LEAPTAB RATHER THAN   *
+002896*                LEAP DIRECTLY, AND A YEAR-START DAY-NUMBER     *
+002899*                CACHE (SAME OCCURS DEPENDING ON SHAPE AS       *
+002901*                LEAPTAB'S OWN CACHE) MEANS A GIVEN CALENDAR    *
+002903*                YEAR'S POSITION IS WALKED FROM 1582 AT MOST    *
+002905*                ONCE PER RUN UNIT INSTEAD OF ONCE PER CALL -   *
+002907*                SO A BATCH OF FINDAYS CALLS NO LONGER FLOODS   *
+002909*                THE LEAP AUDIT JOURNAL OR RE-DERIVES THE SAME  *
+002911*                MOD ARITHMETIC LEAPTAB WAS BUILT TO AVOID.     *
+002913* 2026-08-09 RH  WS-YEAR-IDX WAS DECLARED COMP BUT PASSED       *
+002915*                DIRECTLY AS THE ACTUAL PARAMETER MATCHING      *
+002917*                LEAPTAB'S DISPLAY-USAGE LK-YEAR, WHICH MADE    *
+002919*                EVERY LOOKUP THROUGH 1110-ADD-FULL-YEAR AND    *
+002921*                2110-CHECK-YEAR-FOR-LEAP-DAY READ GARBAGE.     *
+002923*                DROPPED COMP SO THE ITEM MATCHES LK-YEAR'S     *
+002925*                DISPLAY LAYOUT BYTE FOR BYTE.                  *
+002927* 2026-08-09 RH  1120-ADD-DAY-OF-YEAR NOW CALLS CALMDAYS FOR THE *
+002929*                MONTH-DAYS TABLE INSTEAD OF KEEPING ITS OWN     *
+002931*                COPY OF THE MONTH-LENGTH LITERALS AND ITS OWN   *
+002933*                FEBRUARY OVERRIDE - CALMDAYS IS THE SAME SHARED *
+002935*                SERVICE CALGEN'S CALFACTS OUTPUT IS NOW BUILT   *
+002937*                FROM, SO THIS PROGRAM'S IDEA OF HOW MANY DAYS   *
+002939*                ARE IN A GIVEN MONTH CAN NEVER DRIFT FROM IT.   *
+002900*--------------------------------------------------------------*
+003000 ENVIRONMENT DIVISION.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-YEAR-LEAP-FLAG         PIC 9(01)   VALUE 0.
+003400 01  WS-YEAR-RETURN-CODE       PIC 9(02)   VALUE 0.
+003450     88 WS-YEAR-INVALID                    VALUE 99.
+003500 01  WS-CALC-CCYY              PIC 9(04)   VALUE 0.
+003600 01  WS-CALC-MM                PIC 9(02)   VALUE 0.
+003700 01  WS-CALC-DD                PIC 9(02)   VALUE 0.
+003800 01  WS-DAYNUM-RESULT          PIC 9(09)   COMP   VALUE 0.
+003900 01  WS-START-DAYNUM           PIC 9(09)   COMP   VALUE 0.
+004000 01  WS-END-DAYNUM             PIC 9(09)   COMP   VALUE 0.
+004100 01  WS-DAY-OF-YEAR            PIC 9(05)   COMP   VALUE 0.
+004200 01  WS-YEAR-IDX               PIC 9(04)          VALUE 0.
+004300 01  WS-MONTH-IDX              PIC 9(02)   COMP   VALUE 0.
+004500 01  WS-ACTACT-DENOM           PIC 9(03)   VALUE 365.
+004600 01  WS-ACTACT-FOUND-SW        PIC X(01)   VALUE "N".
+004700     88 WS-ACTACT-FOUND                    VALUE "Y".
+004800 01  WS-MONTH-DAYS-TBL.
+004900     05 WS-MAX-DAYS            PIC 9(02)   OCCURS 12 TIMES.
+006210 01  WS-YEARSTART-COUNT        PIC 9(04)   COMP   VALUE 0.
+006220 01  WS-YEARSTART-FOUND-SW     PIC X(01)   VALUE "N".
+006230     88 WS-YEARSTART-FOUND                 VALUE "Y".
+006240 01  WS-NEAREST-YEAR           PIC 9(04)   COMP   VALUE 1582.
+006250 01  WS-NEAREST-DAYS-BEFORE    PIC 9(09)   COMP   VALUE 0.
+006260 01  WS-YEARSTART-CACHE.
+006270     05 WS-YEARSTART-ENTRY OCCURS 0 TO 2000 TIMES
+006280        DEPENDING ON WS-YEARSTART-COUNT
+006290        INDEXED BY YSC-IDX.
+006300         10 YSC-YEAR           PIC 9(04).
+006310         10 YSC-DAYS-BEFORE    PIC 9(09)   COMP.
+006320 LINKAGE SECTION.
+006400     COPY CALDATE REPLACING ==CALENDAR-DATE== BY ==LK-START-DATE==
+006410                            ==CD-CCYY==       BY ==STD-CCYY==
+006420                            ==CD-MM==         BY ==STD-MM==
+006430                            ==CD-DD==         BY ==STD-DD==.
+006600     COPY CALDATE REPLACING ==CALENDAR-DATE== BY ==LK-END-DATE==
+006610                            ==CD-CCYY==       BY ==ENDD-CCYY==
+006620                            ==CD-MM==         BY ==ENDD-MM==
+006630                            ==CD-DD==         BY ==ENDD-DD==.
+006800 01  LK-CONVENTION-CODE        PIC X(01).
+006900     88 LK-CONV-ACTUAL-360                 VALUE "3".
+007000     88 LK-CONV-ACTUAL-ACTUAL               VALUE "A".
+007100 01  LK-ACTUAL-DAYS            PIC 9(05).
+007200 01  LK-DAY-COUNT-FRACTION     PIC 9(03)V9(08).
+007210 01  LK-RETURN-CODE            PIC 9(02).
+007220     88 LK-VALID-RESULT                    VALUE 00.
+007230     88 LK-INVALID-DATE                    VALUE 99.
+007300 PROCEDURE DIVISION USING LK-START-DATE, LK-END-DATE,
+007400     LK-CONVENTION-CODE, LK-ACTUAL-DAYS, LK-DAY-COUNT-FRACTION,
+007410     LK-RETURN-CODE.
+007500 0000-FINDAYS-MAINLINE.
+007510     MOVE 0 TO LK-ACTUAL-DAYS
+007520     MOVE 0 TO LK-DAY-COUNT-FRACTION
+007530     MOVE 00 TO LK-RETURN-CODE
+007540     PERFORM 0500-VALIDATE-DATES
+007550     IF NOT LK-INVALID-DATE
+007600         PERFORM 1000-COMPUTE-ACTUAL-DAYS
+007700         PERFORM 2000-COMPUTE-DAY-COUNT-FRACTION
+007560     END-IF
+007800     EXIT PROGRAM.
+007810*--------------------------------------------------------------*
+007820* 0500-VALIDATE-DATES - REJECT EITHER DATE IF ITS YEAR IS NOT  *
+007830* A YEAR LEAP ITSELF WILL ACCEPT.                              *
+007840*--------------------------------------------------------------*
+007850 0500-VALIDATE-DATES.
+007860     CALL "LEAPTAB" USING STD-CCYY, WS-YEAR-LEAP-FLAG,
+007870         WS-YEAR-RETURN-CODE
+007880     IF WS-YEAR-INVALID
+007890         MOVE 99 TO LK-RETURN-CODE
+007900     ELSE
+007910         CALL "LEAPTAB" USING ENDD-CCYY, WS-YEAR-LEAP-FLAG,
+007920             WS-YEAR-RETURN-CODE
+007930         IF WS-YEAR-INVALID
+007940             MOVE 99 TO LK-RETURN-CODE
+007950         END-IF
+007960     END-IF
+007970     .
+007980 0500-EXIT.
+007990     EXIT.
+007995*--------------------------------------------------------------*
+008000* 1000-COMPUTE-ACTUAL-DAYS - CONVERT BOTH DATES TO A DAY       *
+008100* NUMBER AND SUBTRACT.                                         *
+008200*--------------------------------------------------------------*
+008300 1000-COMPUTE-ACTUAL-DAYS.
+008400     MOVE STD-CCYY TO WS-CALC-CCYY
+008500     MOVE STD-MM TO WS-CALC-MM
+008600     MOVE STD-DD TO WS-CALC-DD
+008700     PERFORM 1100-DATE-TO-DAYNUM
+008800     MOVE WS-DAYNUM-RESULT TO WS-START-DAYNUM
+008900     MOVE ENDD-CCYY TO WS-CALC-CCYY
+009000     MOVE ENDD-MM TO WS-CALC-MM
+009100     MOVE ENDD-DD TO WS-CALC-DD
+009200     PERFORM 1100-DATE-TO-DAYNUM
+009300     MOVE WS-DAYNUM-RESULT TO WS-END-DAYNUM
+009400     COMPUTE LK-ACTUAL-DAYS = WS-END-DAYNUM - WS-START-DAYNUM
+009500     .
+009600 1000-EXIT.
+009700     EXIT.
+009800*--------------------------------------------------------------*
+009900* 1100-DATE-TO-DAYNUM - DAYS FROM THE START OF 1582 THROUGH    *
+010000* WS-CALC-CCYY/MM/DD, INCLUSIVE OF THAT DAY.                   *
+010100*--------------------------------------------------------------*
+010200 1100-DATE-TO-DAYNUM.
+010210     MOVE 1582 TO WS-NEAREST-YEAR
+010220     MOVE 0 TO WS-NEAREST-DAYS-BEFORE
+010230     MOVE "N" TO WS-YEARSTART-FOUND-SW
+010240     PERFORM 1105-SCAN-YEARSTART-CACHE
+010250         VARYING YSC-IDX FROM 1 BY 1
+010260         UNTIL YSC-IDX > WS-YEARSTART-COUNT OR WS-YEARSTART-FOUND
+010300     MOVE WS-NEAREST-DAYS-BEFORE TO WS-DAYNUM-RESULT
+010310     IF NOT WS-YEARSTART-FOUND
+010400         PERFORM 1110-ADD-FULL-YEAR
+010410             VARYING WS-YEAR-IDX FROM WS-NEAREST-YEAR BY 1
+010500             UNTIL WS-YEAR-IDX >= WS-CALC-CCYY
+010420         PERFORM 1107-CACHE-YEARSTART
+010430     END-IF
+010600     PERFORM 1120-ADD-DAY-OF-YEAR
+010700     .
+010800 1100-EXIT.
+010900     EXIT.
+010910*--------------------------------------------------------------*
+010920* 1105-SCAN-YEARSTART-CACHE - LOOK FOR AN EXACT CACHE HIT ON    *
+010930* WS-CALC-CCYY, OTHERWISE REMEMBER THE CLOSEST CACHED YEAR      *
+010940* BELOW IT SO THE FORWARD WALK ON A MISS STARTS AS LATE AS      *
+010950* POSSIBLE INSTEAD OF ALWAYS FROM 1582.                         *
+010960*--------------------------------------------------------------*
+010970 1105-SCAN-YEARSTART-CACHE.
+010980     IF YSC-YEAR(YSC-IDX) = WS-CALC-CCYY
+010990         MOVE YSC-DAYS-BEFORE(YSC-IDX) TO WS-NEAREST-DAYS-BEFORE
+011000         MOVE "Y" TO WS-YEARSTART-FOUND-SW
+011010     ELSE
+011020         IF YSC-YEAR(YSC-IDX) < WS-CALC-CCYY
+011030            AND YSC-YEAR(YSC-IDX) > WS-NEAREST-YEAR
+011040             MOVE YSC-YEAR(YSC-IDX) TO WS-NEAREST-YEAR
+011050             MOVE YSC-DAYS-BEFORE(YSC-IDX)
+011055                 TO WS-NEAREST-DAYS-BEFORE
+011060         END-IF
+011070     END-IF
+011080     .
+011090 1105-EXIT.
+011095     EXIT.
+011098*--------------------------------------------------------------*
+011100* 1107-CACHE-YEARSTART - REMEMBER THE DAYS-BEFORE-THIS-YEAR     *
+011110* TOTAL JUST COMPUTED SO A LATER CALL FOR THE SAME CCYY NEVER   *
+011120* HAS TO WALK FORWARD THROUGH THE SAME YEARS AGAIN.             *
+011130*--------------------------------------------------------------*
+011140 1107-CACHE-YEARSTART.
+011150     IF WS-YEARSTART-COUNT < 2000
+011160         ADD 1 TO WS-YEARSTART-COUNT
+011170         MOVE WS-CALC-CCYY TO YSC-YEAR(WS-YEARSTART-COUNT)
+011175         MOVE WS-DAYNUM-RESULT
+011178             TO YSC-DAYS-BEFORE(WS-YEARSTART-COUNT)
+011190     END-IF
+011200     .
+011210 1107-EXIT.
+011220     EXIT.
+011300*--------------------------------------------------------------*
+011310* 1110-ADD-FULL-YEAR - ADD ONE COMPLETE CALENDAR YEAR'S LENGTH.*
+011320*--------------------------------------------------------------*
+011400 1110-ADD-FULL-YEAR.
+011410     CALL "LEAPTAB" USING WS-YEAR-IDX, WS-YEAR-LEAP-FLAG,
+011500         WS-YEAR-RETURN-CODE
+011600     ADD 365 TO WS-DAYNUM-RESULT
+011700     IF WS-YEAR-LEAP-FLAG = 1
+011800         ADD 1 TO WS-DAYNUM-RESULT
+011900     END-IF
+012000     .
+012100 1110-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------*
+012400* 1120-ADD-DAY-OF-YEAR - ADD THE DAYS ELAPSED WITHIN            *
+012500* WS-CALC-CCYY UP TO AND INCLUDING WS-CALC-DD.                 *
+012600*--------------------------------------------------------------*
+012700 1120-ADD-DAY-OF-YEAR.
+012810     CALL "CALMDAYS" USING WS-CALC-CCYY, WS-YEAR-LEAP-FLAG,
+012850         WS-YEAR-RETURN-CODE, WS-MONTH-DAYS-TBL
+013000     MOVE 0 TO WS-DAY-OF-YEAR
+013100     PERFORM 1130-ADD-MONTH-DAYS VARYING WS-MONTH-IDX FROM 1 BY 1
+013200         UNTIL WS-MONTH-IDX >= WS-CALC-MM
+013300     ADD WS-CALC-DD TO WS-DAY-OF-YEAR
+013400     ADD WS-DAY-OF-YEAR TO WS-DAYNUM-RESULT
+013500     .
+013600 1120-EXIT.
+013700     EXIT.
+013800*--------------------------------------------------------------*
+013900* 1130-ADD-MONTH-DAYS - ADD ONE COMPLETE MONTH'S LENGTH FROM    *
+013950* THE CALMDAYS-SUPPLIED TABLE (FEBRUARY ALREADY RESOLVED).      *
+014100*--------------------------------------------------------------*
+014200 1130-ADD-MONTH-DAYS.
+014300     ADD WS-MAX-DAYS(WS-MONTH-IDX) TO WS-DAY-OF-YEAR
+014800     .
+014900 1130-EXIT.
+015000     EXIT.
+015100*--------------------------------------------------------------*
+015200* 2000-COMPUTE-DAY-COUNT-FRACTION - APPLY THE REQUESTED         *
+015300* CONVENTION TO THE ACTUAL DAY COUNT ALREADY COMPUTED.          *
+015400*--------------------------------------------------------------*
+015500 2000-COMPUTE-DAY-COUNT-FRACTION.
+015600     IF LK-CONV-ACTUAL-360
+015700         COMPUTE LK-DAY-COUNT-FRACTION ROUNDED =
+015800             LK-ACTUAL-DAYS / 360
+015900     ELSE
+016000         PERFORM 2100-FIND-ACTUAL-ACTUAL-DENOMINATOR
+016100         COMPUTE LK-DAY-COUNT-FRACTION ROUNDED =
+016200             LK-ACTUAL-DAYS / WS-ACTACT-DENOM
+016300     END-IF
+016400     .
+016500 2000-EXIT.
+016600     EXIT.
+016700*--------------------------------------------------------------*
+016800* 2100-FIND-ACTUAL-ACTUAL-DENOMINATOR - 366 IF A FEB 29 FALLS  *
+016900* WITHIN THE HOLDING PERIOD, OTHERWISE 365.                    *
+017000*--------------------------------------------------------------*
+017100 2100-FIND-ACTUAL-ACTUAL-DENOMINATOR.
+017200     MOVE 365 TO WS-ACTACT-DENOM
+017300     MOVE "N" TO WS-ACTACT-FOUND-SW
+017400     PERFORM 2110-CHECK-YEAR-FOR-LEAP-DAY
+017500         VARYING WS-YEAR-IDX FROM STD-CCYY BY 1
+017600         UNTIL WS-YEAR-IDX > ENDD-CCYY OR WS-ACTACT-FOUND
+017700     .
+017800 2100-EXIT.
+017900     EXIT.
+018000*--------------------------------------------------------------*
+018100* 2110-CHECK-YEAR-FOR-LEAP-DAY - DOES THIS YEAR'S FEB 29, IF IT*
+018200* HAS ONE, FALL INSIDE [START-DAYNUM, END-DAYNUM)?             *
+018300*--------------------------------------------------------------*
+018400 2110-CHECK-YEAR-FOR-LEAP-DAY.
+018510     CALL "LEAPTAB" USING WS-YEAR-IDX, WS-YEAR-LEAP-FLAG,
+018600         WS-YEAR-RETURN-CODE
+018700     IF WS-YEAR-LEAP-FLAG = 1
+018800         MOVE WS-YEAR-IDX TO WS-CALC-CCYY
+018900         MOVE 2 TO WS-CALC-MM
+019000         MOVE 29 TO WS-CALC-DD
+019100         PERFORM 1100-DATE-TO-DAYNUM
+019200         IF WS-DAYNUM-RESULT >= WS-START-DAYNUM
+019300            AND WS-DAYNUM-RESULT < WS-END-DAYNUM
+019400             MOVE 366 TO WS-ACTACT-DENOM
+019500             MOVE "Y" TO WS-ACTACT-FOUND-SW
+019600         END-IF
+019700     END-IF
+019800     .
+019900 2110-EXIT.
+020000     EXIT.
