@@ -0,0 +1,115 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALGEN.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. PERPETUAL CALENDAR / DAYS-IN-MONTH  *
+001100*                GENERATOR. READS A YEAR FILE OF THE SAME      *
+001200*                SHAPE AS LEAPRPT'S, CALLS LEAP FOR EACH YEAR  *
+001300*                AND USES THE RESULT TO POPULATE A 12-MONTH    *
+001400*                DAYS TABLE (28/29 FOR FEBRUARY), WRITING ONE   *
+001500*                CALFACTS RECORD PER YEAR SO OTHER REPORT      *
+001600*                PROGRAMS HAVE A SHARED SOURCE OF MONTH        *
+001700*                LENGTHS INSTEAD OF EACH RE-DERIVING THEM.      *
+001710* 2026-08-09 RH  AN INVALID INPUT YEAR NO LONGER WRITES A       *
+001720*                CALFACTS RECORD THAT LOOKS LIKE AN ORDINARY    *
+001730*                NON-LEAP YEAR - CF-RETURN-CODE NOW CARRIES     *
+001740*                LEAP'S RETURN CODE SO A CONSUMER CAN TELL THE  *
+001750*                TWO APART.                                    *
+001760* 2026-08-09 RH  SWITCHED THE PER-YEAR CALL FROM LEAP TO         *
+001765*                LEAPTAB, SINCE THIS DRIVER RUNS THE LEAP CHECK  *
+001770*                ONCE PER YEAR-FILE RECORD. ALSO ADDED           *
+001775*                CANCEL "LEAP" TO 9000-TERMINATE SO LEAP'S       *
+001780*                AUDIT FILE IS CLOSED EXPLICITLY RATHER THAN     *
+001785*                RELYING ON THE RUNTIME'S IMPLICIT CLOSE AT      *
+001790*                STOP RUN.                                       *
+001795* 2026-08-09 RH  REPLACED THE LOCAL MONTH-DAYS TABLE AND ITS     *
+001796*                FEBRUARY OVERRIDE WITH A CALL TO CALMDAYS, THE  *
+001797*                SAME SHARED SERVICE FINDAYS AND CALVALID NOW    *
+001798*                CONSULT, SO CALFACTS IS BUILT FROM THE ONE      *
+001799*                PLACE THAT OWNS THE MONTH-LENGTH LITERALS      *
+001800*                INSTEAD OF CARRYING ITS OWN COPY.              *
+001810*--------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT YEAR-FILE ASSIGN TO YEARIN
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-YEAR-FILE-STATUS.
+002500     SELECT CALFACTS-FILE ASSIGN TO CALFACTO
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-CALFACTS-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  YEAR-FILE
+003100     RECORDING MODE IS F.
+003200 01  YEAR-RECORD.
+003300     05 YR-YEAR                PIC 9(04).
+003400 FD  CALFACTS-FILE
+003500     RECORDING MODE IS F.
+003700     COPY CALFACTS.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-YEAR-FILE-STATUS       PIC X(02)   VALUE "00".
+004000 01  WS-CALFACTS-FILE-STATUS   PIC X(02)   VALUE "00".
+004100 01  WS-EOF-SW                 PIC X(01)   VALUE "N".
+004200     88 WS-NO-MORE-YEARS                   VALUE "Y".
+004300 01  WS-LEAP-FLAG              PIC 9(01)   VALUE 0.
+004350     88 WS-IS-LEAP-YEAR                    VALUE 1.
+004380 01  WS-RETURN-CODE            PIC 9(02)   VALUE 0.
+004390     88 WS-INVALID-YEAR                    VALUE 99.
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300     PERFORM 2000-PROCESS-YEARS UNTIL WS-NO-MORE-YEARS
+006400     PERFORM 9000-TERMINATE
+006500     STOP RUN.
+006600*--------------------------------------------------------------*
+006700* 1000-INITIALIZE                                              *
+006800*--------------------------------------------------------------*
+006900 1000-INITIALIZE.
+007000     OPEN INPUT YEAR-FILE
+007100     OPEN OUTPUT CALFACTS-FILE
+007200     PERFORM 1100-READ-YEAR-FILE
+007300     .
+007400 1000-EXIT.
+007500     EXIT.
+007600*--------------------------------------------------------------*
+007700* 1100-READ-YEAR-FILE                                          *
+007800*--------------------------------------------------------------*
+007900 1100-READ-YEAR-FILE.
+008000     READ YEAR-FILE
+008100         AT END
+008200             MOVE "Y" TO WS-EOF-SW
+008300     END-READ
+008400     .
+008500 1100-EXIT.
+008600     EXIT.
+008700*--------------------------------------------------------------*
+008800* 2000-PROCESS-YEARS - BUILD THE MONTH-DAYS TABLE FOR THE YEAR *
+008900* AND WRITE ITS CALFACTS RECORD.                               *
+009000*--------------------------------------------------------------*
+009100 2000-PROCESS-YEARS.
+009200     CALL "CALMDAYS" USING YR-YEAR, WS-LEAP-FLAG, WS-RETURN-CODE,
+009250         CF-MONTH-DAYS-TBL
+009300     MOVE YR-YEAR TO CF-YEAR
+009400     MOVE WS-LEAP-FLAG TO CF-LEAP-FLAG
+009450     MOVE WS-RETURN-CODE TO CF-RETURN-CODE
+009900     WRITE CALFACTS-RECORD
+010000     PERFORM 1100-READ-YEAR-FILE
+010100     .
+010200 2000-EXIT.
+010300     EXIT.
+010400*--------------------------------------------------------------*
+010500* 9000-TERMINATE                                                *
+010600*--------------------------------------------------------------*
+010700 9000-TERMINATE.
+010800     CLOSE YEAR-FILE
+010900     CLOSE CALFACTS-FILE
+010950     CANCEL "LEAP"
+011000     .
+011100 9000-EXIT.
+011200     EXIT.
