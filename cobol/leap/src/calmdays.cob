@@ -0,0 +1,56 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALMDAYS.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. SHARED DAYS-IN-MONTH SERVICE - GIVEN*
+001100*                A YEAR, CONSULTS LEAPTAB FOR ITS LEAP/RETURN  *
+001200*                CODE AND RETURNS THE 12-ELEMENT MONTH-DAYS    *
+001300*                TABLE FOR THAT YEAR (28/29 FOR FEBRUARY). THIS*
+001400*                IS THE ONE PLACE THE STATIC 31/28-OR-29/31/...*
+001500*                MONTH-LENGTH LITERALS ARE CARRIED - CALGEN,    *
+001600*                FINDAYS AND CALVALID ALL CALL HERE INSTEAD OF  *
+001700*                EACH KEEPING ITS OWN COPY OF THE TABLE AND ITS *
+001800*                OWN FEBRUARY OVERRIDE, SO CALGEN'S CALFACTS   *
+001900*                OUTPUT AND EVERY OTHER PROGRAM'S IDEA OF HOW   *
+002000*                MANY DAYS ARE IN A GIVEN MONTH ARE GUARANTEED  *
+002100*                TO AGREE.                                      *
+002200*--------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-BASE-MONTH-DAYS-DATA.
+002700     05 FILLER                 PIC 9(02)   VALUE 31.
+002800     05 FILLER                 PIC 9(02)   VALUE 28.
+002900     05 FILLER                 PIC 9(02)   VALUE 31.
+003000     05 FILLER                 PIC 9(02)   VALUE 30.
+003100     05 FILLER                 PIC 9(02)   VALUE 31.
+003200     05 FILLER                 PIC 9(02)   VALUE 30.
+003300     05 FILLER                 PIC 9(02)   VALUE 31.
+003400     05 FILLER                 PIC 9(02)   VALUE 31.
+003500     05 FILLER                 PIC 9(02)   VALUE 30.
+003600     05 FILLER                 PIC 9(02)   VALUE 31.
+003700     05 FILLER                 PIC 9(02)   VALUE 30.
+003800     05 FILLER                 PIC 9(02)   VALUE 31.
+003900 01  WS-BASE-MONTH-DAYS REDEFINES WS-BASE-MONTH-DAYS-DATA.
+004000     05 WS-MAX-DAYS            PIC 9(02)   OCCURS 12 TIMES.
+004100 LINKAGE SECTION.
+004200 01  LK-YEAR                   PIC 9(04).
+004300 01  LK-LEAP-FLAG              PIC 9(01).
+004400 01  LK-RETURN-CODE            PIC 9(02).
+004500     88 LK-INVALID-YEAR                    VALUE 99.
+004600 01  LK-MONTH-DAYS-TBL.
+004700     05 LK-MONTH-DAYS          PIC 9(02)   OCCURS 12 TIMES.
+004800 PROCEDURE DIVISION USING LK-YEAR, LK-LEAP-FLAG, LK-RETURN-CODE,
+004900     LK-MONTH-DAYS-TBL.
+005000 0000-CALMDAYS-MAINLINE.
+005100     CALL "LEAPTAB" USING LK-YEAR, LK-LEAP-FLAG, LK-RETURN-CODE
+005200     MOVE WS-BASE-MONTH-DAYS-DATA TO LK-MONTH-DAYS-TBL
+005300     IF NOT LK-INVALID-YEAR AND LK-LEAP-FLAG = 1
+005400         MOVE 29 TO LK-MONTH-DAYS(2)
+005500     END-IF
+005600     EXIT PROGRAM.
