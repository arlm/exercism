@@ -0,0 +1,69 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALVALID.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. CALLABLE VALIDATE-DATE SERVICE OVER *
+001100*                A CALENDAR-DATE (CCYY/MM/DD). USES LEAP'S     *
+001200*                MOD(100)/MOD(400)/MOD(4) RESULT TO REJECT     *
+001300*                02/29 IN NON-LEAP YEARS AND TO ENFORCE THE     *
+001400*                CORRECT DAY COUNT FOR THE OTHER ELEVEN        *
+001500*                MONTHS, SO BAD DATES NO LONGER SLIP PAST      *
+001600*                THE YEAR-ONLY CHECK INTO THE NIGHTLY FEEDS.   *
+001650* 2026-08-09 RH  REWORKED 1000-VALIDATE-DATE AS A SINGLE NEST  *
+001660*                OF IF/ELSE FALLING THROUGH TO ITS EXIT, IN    *
+001670*                PLACE OF THE EARLIER EARLY-EXIT GO TOs, TO    *
+001680*                MATCH THE STRUCTURED STYLE USED EVERYWHERE    *
+001690*                ELSE IN THIS SUITE.                            *
+001695* 2026-08-09 RH  SWITCHED THE LEAP-YEAR LOOKUP FROM LEAP TO      *
+001696*                LEAPTAB, CONSISTENT WITH THE OTHER PER-RECORD   *
+001697*                DRIVERS IN THIS SUITE.                         *
+001698* 2026-08-09 RH  REPLACED THE LOCAL MONTH-DAYS TABLE AND ITS     *
+001699*                FEBRUARY OVERRIDE WITH A CALL TO CALMDAYS, THE  *
+001700*                SAME SHARED SERVICE CALGEN AND FINDAYS NOW      *
+001701*                CONSULT, SO THIS CHECK CAN NEVER DRIFT FROM     *
+001702*                CALFACTS' IDEA OF HOW MANY DAYS ARE IN A MONTH. *
+001703*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-LEAP-FLAG              PIC 9(01)   VALUE 0.
+002150     88 WS-IS-LEAP-YEAR                    VALUE 1.
+002180 01  WS-RETURN-CODE            PIC 9(02)   VALUE 0.
+002190     88 WS-INVALID-YEAR                    VALUE 99.
+002300 01  WS-MONTH-DAYS-TBL.
+002400     05 WS-MAX-DAYS            PIC 9(02)   OCCURS 12 TIMES.
+003900 LINKAGE SECTION.
+004000     COPY CALDATE.
+004100 01  LK-DATE-VALID-SW          PIC X(01).
+004200     88 LK-DATE-IS-VALID                   VALUE "Y".
+004300     88 LK-DATE-IS-INVALID                 VALUE "N".
+004400 PROCEDURE DIVISION USING CALENDAR-DATE, LK-DATE-VALID-SW.
+004500 0000-CALVALID-MAINLINE.
+004600     PERFORM 1000-VALIDATE-DATE
+004700     EXIT PROGRAM.
+004800*--------------------------------------------------------------*
+004900* 1000-VALIDATE-DATE                                           *
+005000*--------------------------------------------------------------*
+005100 1000-VALIDATE-DATE.
+005200     MOVE "N" TO LK-DATE-VALID-SW
+005300     IF CD-MM < 1 OR CD-MM > 12 OR CD-DD < 1
+005350         CONTINUE
+005400     ELSE
+005900         CALL "CALMDAYS" USING CD-CCYY, WS-LEAP-FLAG,
+005910             WS-RETURN-CODE, WS-MONTH-DAYS-TBL
+005950         IF WS-INVALID-YEAR
+005960             CONTINUE
+005970         ELSE
+006400             IF CD-DD <= WS-MAX-DAYS(CD-MM)
+006500                 MOVE "Y" TO LK-DATE-VALID-SW
+006600             END-IF
+006650         END-IF
+006660     END-IF
+006700     .
+006800 1000-EXIT.
+006900     EXIT.
