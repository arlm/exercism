@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAPRECN.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. READS THE LEAP AUDIT JOURNAL AND    *
+001100*                INDEPENDENTLY RE-RUNS THE MOD(100)/MOD(400)/  *
+001200*                MOD(4) TEST AGAINST EACH LOGGED YEAR, FLAGGING*
+001300*                ANY JOURNAL ENTRY WHOSE RESULT DOES NOT AGREE *
+001400*                WITH A FRESH COMPUTATION - CATCHING A          *
+001500*                CORRUPTED WS-YEAR OR FLAG THAT SLIPPED PAST   *
+001600*                THE ORIGINAL CALL UNDETECTED.                 *
+001650* 2026-08-09 RH  ALSO RE-CHECKS THE PRE-1582 RANGE TEST AND    *
+001660*                COMPARES THE LOGGED RETURN CODE SO AN ENTRY    *
+001670*                THAT SHOULD HAVE COME BACK INVALID-YEAR IS      *
+001680*                CAUGHT EVEN IF ITS LEAP FLAG HAPPENED TO MATCH.*
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT AUDIT-FILE ASSIGN TO LEAPAUDT
+002200         ORGANIZATION IS SEQUENTIAL
+002300         FILE STATUS IS WS-AUDIT-STATUS.
+002400     SELECT EXCEPTION-FILE ASSIGN TO LEAPRECX
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-EXCEPTION-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDIT-FILE
+003000     RECORDING MODE IS F.
+003200     COPY LEAPAUDT.
+003300 FD  EXCEPTION-FILE
+003400     RECORDING MODE IS F.
+003500 01  EXCEPTION-LINE            PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-AUDIT-STATUS           PIC X(02)   VALUE "00".
+003800 01  WS-EXCEPTION-STATUS       PIC X(02)   VALUE "00".
+003900 01  WS-EOF-SW                 PIC X(01)   VALUE "N".
+004000     88 WS-NO-MORE-RECORDS                 VALUE "Y".
+004100 01  WS-EXPECTED-FLAG          PIC 9(01)   VALUE 0.
+004150 01  WS-EXPECTED-RETURN-CODE   PIC 9(02)   VALUE 0.
+004200 01  WS-TOTAL-READ             PIC 9(07)   COMP   VALUE 0.
+004300 01  WS-TOTAL-MISMATCH         PIC 9(07)   COMP   VALUE 0.
+004400 01  WS-EXCEPTION-DETAIL.
+004500     05 FILLER                 PIC X(14)   VALUE "MISMATCH YEAR ".
+004600     05 EXC-YEAR               PIC 9(04).
+004700     05 FILLER                 PIC X(13)   VALUE " LOGGED-FLAG ".
+004800     05 EXC-LOGGED-FLAG        PIC 9(01).
+004900     05 FILLER                 PIC X(13)   VALUE " EXPECT-FLAG ".
+005000     05 EXC-EXPECTED-FLAG      PIC 9(01).
+005100     05 FILLER                 PIC X(34)   VALUE SPACES.
+005200 01  WS-SUMMARY-LINE.
+005300     05 FILLER            PIC X(18) VALUE "YEARS READ / BAD:".
+005400     05 SUM-READ               PIC ZZZ,ZZ9.
+005500     05 FILLER                 PIC X(03)   VALUE " / ".
+005600     05 SUM-MISMATCH           PIC ZZZ,ZZ9.
+005700     05 FILLER                 PIC X(42)   VALUE SPACES.
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100     PERFORM 2000-PROCESS-AUDIT-RECORDS UNTIL WS-NO-MORE-RECORDS
+006200     PERFORM 3000-WRITE-SUMMARY
+006300     PERFORM 9000-TERMINATE
+006400     STOP RUN.
+006500*--------------------------------------------------------------*
+006600* 1000-INITIALIZE                                              *
+006700*--------------------------------------------------------------*
+006800 1000-INITIALIZE.
+006900     OPEN INPUT AUDIT-FILE
+007000     OPEN OUTPUT EXCEPTION-FILE
+007100     PERFORM 1100-READ-AUDIT-FILE
+007200     .
+007300 1000-EXIT.
+007400     EXIT.
+007500*--------------------------------------------------------------*
+007600* 1100-READ-AUDIT-FILE                                         *
+007700*--------------------------------------------------------------*
+007800 1100-READ-AUDIT-FILE.
+007900     READ AUDIT-FILE
+008000         AT END
+008100             MOVE "Y" TO WS-EOF-SW
+008200     END-READ
+008300     .
+008400 1100-EXIT.
+008500     EXIT.
+008600*--------------------------------------------------------------*
+008700* 2000-PROCESS-AUDIT-RECORDS - RECOMPUTE THE LEAP TEST          *
+008800* INDEPENDENTLY OF LEAP ITSELF AND COMPARE TO THE JOURNAL.      *
+008900*--------------------------------------------------------------*
+009000 2000-PROCESS-AUDIT-RECORDS.
+009100     ADD 1 TO WS-TOTAL-READ
+009200     MOVE 0 TO WS-EXPECTED-FLAG
+009205     MOVE 0 TO WS-EXPECTED-RETURN-CODE
+009210     IF AUDT-YEAR IS NOT NUMERIC OR AUDT-YEAR < 1582
+009220         MOVE 99 TO WS-EXPECTED-RETURN-CODE
+009230     ELSE
+009300         IF FUNCTION MOD(AUDT-YEAR, 100) = 0
+009400             IF FUNCTION MOD(AUDT-YEAR, 400) = 0
+009500                 MOVE 1 TO WS-EXPECTED-FLAG
+009600             END-IF
+009700         ELSE
+009800             IF FUNCTION MOD(AUDT-YEAR, 4) = 0
+009900                 MOVE 1 TO WS-EXPECTED-FLAG
+010000             END-IF
+010100         END-IF
+010150         MOVE WS-EXPECTED-FLAG TO WS-EXPECTED-RETURN-CODE
+010160     END-IF
+010200     IF WS-EXPECTED-FLAG NOT = AUDT-LEAP-FLAG
+010210        OR WS-EXPECTED-RETURN-CODE NOT = AUDT-RETURN-CODE
+010300         ADD 1 TO WS-TOTAL-MISMATCH
+010400         MOVE AUDT-YEAR TO EXC-YEAR
+010500         MOVE AUDT-LEAP-FLAG TO EXC-LOGGED-FLAG
+010600         MOVE WS-EXPECTED-FLAG TO EXC-EXPECTED-FLAG
+010700         WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+010800     END-IF
+010900     PERFORM 1100-READ-AUDIT-FILE
+011000     .
+011100 2000-EXIT.
+011200     EXIT.
+011300*--------------------------------------------------------------*
+011400* 3000-WRITE-SUMMARY                                            *
+011500*--------------------------------------------------------------*
+011600 3000-WRITE-SUMMARY.
+011700     MOVE WS-TOTAL-READ TO SUM-READ
+011800     MOVE WS-TOTAL-MISMATCH TO SUM-MISMATCH
+011900     WRITE EXCEPTION-LINE FROM WS-SUMMARY-LINE
+012000     .
+012100 3000-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------*
+012400* 9000-TERMINATE                                                *
+012500*--------------------------------------------------------------*
+012600 9000-TERMINATE.
+012700     CLOSE AUDIT-FILE
+012800     CLOSE EXCEPTION-FILE
+012900     .
+013000 9000-EXIT.
+013100     EXIT.
