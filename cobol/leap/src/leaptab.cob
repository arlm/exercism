@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAPTAB.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. DROP-IN REPLACEMENT FOR CALL 'LEAP' *
+001100*                USING LK-YEAR, LK-LEAP-FLAG - SAME SIGNATURE, *
+001200*                BUT KEEPS AN IN-MEMORY TABLE KEYED BY CCYY SO *
+001300*                A HIGH-VOLUME DRIVER THAT SEES THE SAME       *
+001400*                HANDFUL OF DISTINCT YEARS ACROSS MILLIONS OF  *
+001500*                RECORDS ONLY PAYS FOR THE MOD(100)/MOD(400)/  *
+001600*                MOD(4) CHAIN ONCE PER DISTINCT YEAR. THE      *
+001700*                TABLE IS BUILT UP AS THE RUN ENCOUNTERS NEW   *
+001800*                YEARS RATHER THAN PRE-LOADED, SINCE WORKING-  *
+001900*                STORAGE PERSISTS FOR THE LIFE OF THE RUN UNIT *
+002000*                AS LONG AS LEAPTAB IS NOT CANCELED.           *
+002100* 2026-08-09 RH  ADDED LK-RETURN-CODE TO STAY A TRUE DROP-IN   *
+002200*                FOR LEAP'S LINKAGE NOW THAT LEAP RETURNS A     *
+002300*                DISTINCT VALID-LEAP/VALID-NOT-LEAP/INVALID-    *
+002400*                YEAR CODE. THE CODE IS CACHED ALONGSIDE THE   *
+002500*                FLAG SO A REPEAT LOOKUP DOES NOT HAVE TO       *
+002600*                RECONSULT LEAP FOR IT.                        *
+002700*--------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-LOOKUP-COUNT           PIC 9(04)   COMP   VALUE 0.
+003200 01  WS-FOUND-SW               PIC X(01)   VALUE "N".
+003300     88 WS-ENTRY-FOUND                     VALUE "Y".
+003400 01  WS-LOOKUP-TABLE.
+003500     05 WS-LOOKUP-ENTRY OCCURS 0 TO 9999 TIMES
+003600                        DEPENDING ON WS-LOOKUP-COUNT
+003700                        INDEXED BY LKT-IDX.
+003800         10 LKT-YEAR           PIC 9(04).
+003900         10 LKT-FLAG           PIC 9(01).
+004000         10 LKT-RETURN-CODE    PIC 9(02).
+004200 LINKAGE SECTION.
+004300 01  LK-YEAR                   PIC 9(04).
+004400 01  LK-LEAP-FLAG              PIC 9(01).
+004500 01  LK-RETURN-CODE            PIC 9(02).
+004600 PROCEDURE DIVISION USING LK-YEAR, LK-LEAP-FLAG, LK-RETURN-CODE.
+004700 0000-LEAPTAB-MAINLINE.
+004800     MOVE "N" TO WS-FOUND-SW
+004900     PERFORM 1000-FIND-ENTRY VARYING LKT-IDX FROM 1 BY 1
+005000         UNTIL LKT-IDX > WS-LOOKUP-COUNT OR WS-ENTRY-FOUND
+005100     IF NOT WS-ENTRY-FOUND
+005200         PERFORM 2000-COMPUTE-AND-CACHE
+005300     END-IF
+005400     EXIT PROGRAM.
+005500*--------------------------------------------------------------*
+005600* 1000-FIND-ENTRY - CONSULT THE CACHE BEFORE RECOMPUTING.      *
+005700*--------------------------------------------------------------*
+005800 1000-FIND-ENTRY.
+005900     IF LKT-YEAR(LKT-IDX) = LK-YEAR
+006000         MOVE LKT-FLAG(LKT-IDX) TO LK-LEAP-FLAG
+006100         MOVE LKT-RETURN-CODE(LKT-IDX) TO LK-RETURN-CODE
+006200         MOVE "Y" TO WS-FOUND-SW
+006300     END-IF
+006400     .
+006500 1000-EXIT.
+006600     EXIT.
+006700*--------------------------------------------------------------*
+006800* 2000-COMPUTE-AND-CACHE - FIRST SIGHTING OF THIS YEAR. CALL   *
+006900* LEAP FOR THE DETERMINATION (AND ITS AUDIT TRAIL) AND ADD THE *
+007000* RESULT TO THE TABLE FOR EVERY SUBSEQUENT RECORD.             *
+007100*--------------------------------------------------------------*
+007200 2000-COMPUTE-AND-CACHE.
+007300     CALL "LEAP" USING LK-YEAR, LK-LEAP-FLAG, LK-RETURN-CODE
+007400     IF WS-LOOKUP-COUNT < 9999
+007500         ADD 1 TO WS-LOOKUP-COUNT
+007600         MOVE LK-YEAR TO LKT-YEAR(WS-LOOKUP-COUNT)
+007700         MOVE LK-LEAP-FLAG TO LKT-FLAG(WS-LOOKUP-COUNT)
+007800         MOVE LK-RETURN-CODE TO LKT-RETURN-CODE(WS-LOOKUP-COUNT)
+007900     END-IF
+008000     .
+008100 2000-EXIT.
+008200     EXIT.
