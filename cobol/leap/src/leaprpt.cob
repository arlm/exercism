@@ -0,0 +1,372 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAPRPT.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. BATCH DRIVER OVER A SEQUENTIAL FILE *
+001100*                OF YEARS (ONE PIC 9(4) PER RECORD, SAME SHAPE *
+001200*                AS LEAP'S LK-YEAR). CALLS LEAP FOR EACH YEAR  *
+001300*                AND WRITES A PRINT-STYLE REPORT WITH RUNNING  *
+001400*                TOTALS FOR THE YEAR-END FILE REVIEW.          *
+001500* 2026-08-09 RH  ADDED CHECKPOINT/RESTART SUPPORT. A CHECKPOINT*
+001600*                RECORD IS WRITTEN EVERY WS-CHECKPOINT-SPAN    *
+001700*                YEARS PROCESSED; A RESTART PARAMETER READ AT  *
+001800*                JOB START LETS A RERUN SKIP FORWARD PAST      *
+001900*                YEARS THAT ALREADY PASSED THROUGH THE LEAP    *
+002000*                CHECK ON A PRIOR, ABENDED RUN.                *
+002050* 2026-08-09 RH  A RESTART RUN NOW OPENS THE REPORT EXTEND      *
+002060*                RATHER THAN OUTPUT, AND REREADS THE CHECKPOINT *
+002070*                FILE TO REESTABLISH THE RUNNING TOTALS BEFORE  *
+002080*                RESUMING, SO THE PRE-ABEND DETAIL LINES AND    *
+002090*                COUNTS SURVIVE THE RESTART INSTEAD OF BEING    *
+002095*                SILENTLY DISCARDED. THE RESTART PARM READ IS   *
+002096*                NOW GUARDED BY WS-PARM-FILE-OK SO A FIRST RUN  *
+002097*                WITH NO LEAPRST FILE YET DOESN'T READ FROM AN  *
+002098*                UNOPENED FILE.                                 *
+002110* 2026-08-09 RH  SWITCHED THE PER-YEAR CALL FROM LEAP TO         *
+002120*                LEAPTAB, SINCE THIS DRIVER IS EXACTLY THE       *
+002130*                HIGH-VOLUME, FEW-DISTINCT-YEARS CASE THE        *
+002140*                LOOKUP TABLE WAS BUILT FOR. ALSO ADDED          *
+002150*                CANCEL "LEAP" TO 9000-TERMINATE SO LEAP'S       *
+002160*                AUDIT FILE IS CLOSED EXPLICITLY INSTEAD OF      *
+002170*                BEING LEFT FOR THE RUNTIME'S IMPLICIT CLOSE     *
+002180*                AT STOP RUN.                                    *
+002185* 2026-08-09 RH  A RESTART NO LONGER JUST OPENS REPORT-FILE      *
+002186*                EXTEND ONTO WHATEVER WAS THERE AT THE ABEND -   *
+002187*                THAT LEFT ANY DETAIL LINES WRITTEN AFTER THE    *
+002188*                LAST CHECKPOINT BUT BEFORE THE ABEND ON THE     *
+002189*                FILE, SO RESUMING FROM THE CHECKPOINTED YEAR    *
+002191*                DUPLICATED THOSE YEARS' LINES. 1330-TRUNCATE-   *
+002192*                REPORT-TO-CHECKPOINT NOW COPIES ONLY THE        *
+002193*                HEADINGS PLUS THE WS-TOTAL-YEARS DETAIL LINES   *
+002194*                GOOD AS OF THE LAST CHECKPOINT OUT THROUGH A    *
+002195*                SCRATCH FILE (LEAPRPTW) AND REBUILDS REPORT-    *
+002196*                FILE FROM THAT COPY BEFORE THE EXTEND, SO ONLY  *
+002197*                YEARS NEVER CHECKPOINTED GET REPROCESSED AND    *
+002198*                RE-WRITTEN.                                    *
+002199*--------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT YEAR-FILE ASSIGN TO YEARIN
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-YEAR-FILE-STATUS.
+002800     SELECT REPORT-FILE ASSIGN TO LEAPRPTO
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-REPORT-FILE-STATUS.
+003050     SELECT REPORT-SCRATCH-FILE ASSIGN TO LEAPRPTW
+003060         ORGANIZATION IS SEQUENTIAL
+003070         FILE STATUS IS WS-SCRATCH-FILE-STATUS.
+003100     SELECT RESTART-PARM-FILE ASSIGN TO LEAPRST
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-PARM-FILE-STATUS.
+003400     SELECT CHECKPOINT-FILE ASSIGN TO LEAPCKPT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  YEAR-FILE
+004000     RECORDING MODE IS F.
+004100 01  YEAR-RECORD.
+004200     05 YR-YEAR                PIC 9(04).
+004300 FD  REPORT-FILE
+004400     RECORDING MODE IS F.
+004500 01  REPORT-LINE               PIC X(80).
+004550 FD  REPORT-SCRATCH-FILE
+004560     RECORDING MODE IS F.
+004570 01  SCRATCH-LINE              PIC X(80).
+004600 FD  RESTART-PARM-FILE
+004700     RECORDING MODE IS F.
+004800 01  RESTART-PARM-RECORD.
+004900     05 PARM-RESTART-YEAR      PIC 9(04).
+005000 FD  CHECKPOINT-FILE
+005100     RECORDING MODE IS F.
+005200 01  CHECKPOINT-RECORD.
+005300     05 CKPT-LAST-YEAR         PIC 9(04).
+005400     05 CKPT-TOTAL-YEARS       PIC 9(07).
+005500     05 CKPT-TOTAL-LEAP        PIC 9(07).
+005600     05 CKPT-TOTAL-NOT-LEAP    PIC 9(07).
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-YEAR-FILE-STATUS       PIC X(02)   VALUE "00".
+005900     88 WS-YEAR-FILE-OK                    VALUE "00".
+006000     88 WS-YEAR-FILE-EOF                   VALUE "10".
+006100 01  WS-REPORT-FILE-STATUS     PIC X(02)   VALUE "00".
+006150 01  WS-SCRATCH-FILE-STATUS    PIC X(02)   VALUE "00".
+006200 01  WS-PARM-FILE-STATUS       PIC X(02)   VALUE "00".
+006300     88 WS-PARM-FILE-OK                    VALUE "00".
+006400 01  WS-CKPT-FILE-STATUS       PIC X(02)   VALUE "00".
+006500     88 WS-CKPT-NOT-FOUND                  VALUE "35".
+006600 01  WS-EOF-SW                 PIC X(01)   VALUE "N".
+006700     88 WS-NO-MORE-YEARS                   VALUE "Y".
+006750 01  WS-CKPT-EOF-SW            PIC X(01)   VALUE "N".
+006760     88 WS-CKPT-NO-MORE-RECORDS             VALUE "Y".
+006770 01  WS-TRUNC-EOF-SW           PIC X(01)   VALUE "N".
+006780     88 WS-TRUNC-NO-MORE-LINES              VALUE "Y".
+006790 01  WS-TRUNC-LINES-KEEP       PIC 9(07)   COMP   VALUE 0.
+006795 01  WS-TRUNC-LINES-COPIED     PIC 9(07)   COMP   VALUE 0.
+006800 01  WS-LEAP-FLAG              PIC 9(01)   VALUE 0.
+006850     88 WS-IS-LEAP-YEAR                    VALUE 1.
+006880 01  WS-RETURN-CODE            PIC 9(02)   VALUE 0.
+006890     88 WS-INVALID-YEAR                    VALUE 99.
+007000 01  WS-RESTART-YEAR           PIC 9(04)   VALUE 0.
+007100 01  WS-CHECKPOINT-SPAN        PIC 9(03)   VALUE 100.
+007200 01  WS-YEARS-SINCE-CHECKPOINT PIC 9(03)   COMP   VALUE 0.
+007300 01  WS-COUNTERS.
+007400     05 WS-TOTAL-YEARS         PIC 9(07)   COMP   VALUE 0.
+007500     05 WS-TOTAL-LEAP          PIC 9(07)   COMP   VALUE 0.
+007600     05 WS-TOTAL-NOT-LEAP      PIC 9(07)   COMP   VALUE 0.
+007700 01  WS-HEADING-1.
+007800     05 FILLER            PIC X(20) VALUE "LEAP YEAR AUDIT".
+007900     05 FILLER                 PIC X(60)   VALUE SPACES.
+008000 01  WS-HEADING-2.
+008100     05 FILLER                 PIC X(10)   VALUE "YEAR".
+008200     05 FILLER                 PIC X(70)   VALUE "RESULT".
+008300 01  WS-DETAIL-LINE.
+008400     05 DTL-YEAR               PIC 9(04).
+008500     05 FILLER                 PIC X(06)   VALUE SPACES.
+008600     05 DTL-RESULT             PIC X(10).
+008700     05 FILLER                 PIC X(60)   VALUE SPACES.
+008800 01  WS-TOTAL-LINE-1.
+008900     05 FILLER            PIC X(15) VALUE "TOTAL YEARS..".
+009000     05 TOT-YEARS-READ    PIC ZZZ,ZZ9.
+009100     05 FILLER            PIC X(58) VALUE SPACES.
+009200 01  WS-TOTAL-LINE-2.
+009300     05 FILLER            PIC X(15) VALUE "TOTAL LEAP...".
+009400     05 TOT-LEAP-YEARS    PIC ZZZ,ZZ9.
+009500     05 FILLER            PIC X(58) VALUE SPACES.
+009600 01  WS-TOTAL-LINE-3.
+009700     05 FILLER            PIC X(15) VALUE "TOTAL NOTLEAP".
+009800     05 TOT-NOT-LEAP-YEARS PIC ZZZ,ZZ9.
+009900     05 FILLER            PIC X(58) VALUE SPACES.
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE
+010300     PERFORM 2000-PROCESS-YEARS UNTIL WS-NO-MORE-YEARS
+010400     PERFORM 3000-WRITE-TOTALS
+010500     PERFORM 9000-TERMINATE
+010600     STOP RUN.
+010700*--------------------------------------------------------------*
+010800* 1000-INITIALIZE - READ THE RESTART PARAMETER, POSITION THE   *
+010900* YEAR FILE PAST ANY YEARS ALREADY COMPLETED ON A PRIOR RUN.   *
+011000*--------------------------------------------------------------*
+011100 1000-INITIALIZE.
+011200     OPEN INPUT YEAR-FILE
+011300     OPEN INPUT RESTART-PARM-FILE
+011400     IF WS-PARM-FILE-OK
+011410         READ RESTART-PARM-FILE
+011420             AT END
+011430                 MOVE 0 TO PARM-RESTART-YEAR
+011440         END-READ
+011450     ELSE
+011460         MOVE 0 TO PARM-RESTART-YEAR
+011470     END-IF
+011900     MOVE PARM-RESTART-YEAR TO WS-RESTART-YEAR
+012000     CLOSE RESTART-PARM-FILE
+012050     IF WS-RESTART-YEAR > 0
+012060         PERFORM 1300-REESTABLISH-FROM-CHECKPOINT
+012065         PERFORM 1330-TRUNCATE-REPORT-TO-CHECKPOINT
+012070         OPEN EXTEND REPORT-FILE
+012080     ELSE
+012090         OPEN OUTPUT REPORT-FILE
+012095         WRITE REPORT-LINE FROM WS-HEADING-1
+012096         WRITE REPORT-LINE FROM WS-HEADING-2
+012097     END-IF
+012100     OPEN EXTEND CHECKPOINT-FILE
+012200     IF WS-CKPT-NOT-FOUND
+012300         OPEN OUTPUT CHECKPOINT-FILE
+012400     END-IF
+012700     PERFORM 1100-READ-YEAR-FILE
+012800     PERFORM 1200-SKIP-TO-RESTART-YEAR
+012900         UNTIL WS-NO-MORE-YEARS OR YR-YEAR > WS-RESTART-YEAR
+013000     .
+013100 1000-EXIT.
+013200     EXIT.
+013300*--------------------------------------------------------------*
+013400* 1100-READ-YEAR-FILE                                          *
+013500*--------------------------------------------------------------*
+013600 1100-READ-YEAR-FILE.
+013700     READ YEAR-FILE
+013800         AT END
+013900             MOVE "Y" TO WS-EOF-SW
+014000     END-READ
+014100     .
+014200 1100-EXIT.
+014300     EXIT.
+014400*--------------------------------------------------------------*
+014500* 1200-SKIP-TO-RESTART-YEAR - DISCARD YEARS ALREADY PASSED      *
+014600* THROUGH THE LEAP CHECK ON THE RUN BEING RESTARTED.            *
+014700*--------------------------------------------------------------*
+014800 1200-SKIP-TO-RESTART-YEAR.
+014900     PERFORM 1100-READ-YEAR-FILE
+015000     .
+015100 1200-EXIT.
+015200     EXIT.
+015210*--------------------------------------------------------------*
+015220* 1300-REESTABLISH-FROM-CHECKPOINT - ON A RESTART, REREAD THE   *
+015230* CHECKPOINT FILE THROUGH TO ITS LAST RECORD SO THE RUNNING     *
+015240* TOTALS PICK UP WHERE THE PRIOR RUN LEFT OFF.                  *
+015250*--------------------------------------------------------------*
+015260 1300-REESTABLISH-FROM-CHECKPOINT.
+015270     OPEN INPUT CHECKPOINT-FILE
+015280     IF NOT WS-CKPT-NOT-FOUND
+015290         PERFORM 1310-READ-CHECKPOINT-RECORD
+015300         PERFORM 1320-ACCUMULATE-CHECKPOINT
+015310             UNTIL WS-CKPT-NO-MORE-RECORDS
+015320         CLOSE CHECKPOINT-FILE
+015330     END-IF
+015340     .
+015350 1300-EXIT.
+015360     EXIT.
+015370*--------------------------------------------------------------*
+015380* 1310-READ-CHECKPOINT-RECORD                                   *
+015390*--------------------------------------------------------------*
+015400 1310-READ-CHECKPOINT-RECORD.
+015410     READ CHECKPOINT-FILE
+015420         AT END
+015430             MOVE "Y" TO WS-CKPT-EOF-SW
+015440     END-READ
+015450     .
+015460 1310-EXIT.
+015470     EXIT.
+015480*--------------------------------------------------------------*
+015490* 1320-ACCUMULATE-CHECKPOINT - KEEP ONLY THE LAST CHECKPOINT'S  *
+015500* TOTALS, THEN ADVANCE.                                         *
+015510*--------------------------------------------------------------*
+015520 1320-ACCUMULATE-CHECKPOINT.
+015530     MOVE CKPT-TOTAL-YEARS TO WS-TOTAL-YEARS
+015540     MOVE CKPT-TOTAL-LEAP TO WS-TOTAL-LEAP
+015550     MOVE CKPT-TOTAL-NOT-LEAP TO WS-TOTAL-NOT-LEAP
+015560     PERFORM 1310-READ-CHECKPOINT-RECORD
+015570     .
+015580 1320-EXIT.
+015590     EXIT.
+015600*--------------------------------------------------------------*
+015610* 1330-TRUNCATE-REPORT-TO-CHECKPOINT - ON A RESTART, COPY ONLY *
+015620* THE HEADINGS PLUS THE WS-TOTAL-YEARS DETAIL LINES THAT WERE  *
+015630* DURABLY GOOD AS OF THE LAST CHECKPOINT OUT TO A SCRATCH      *
+015640* FILE, THEN REBUILD REPORT-FILE FROM THAT SCRATCH COPY, SO    *
+015650* ANY DETAIL LINES WRITTEN AFTER THE LAST CHECKPOINT BUT       *
+015660* BEFORE THE ABEND ARE DISCARDED INSTEAD OF BEING DUPLICATED   *
+015670* WHEN PROCESSING RESUMES.                                     *
+015680*--------------------------------------------------------------*
+015690 1330-TRUNCATE-REPORT-TO-CHECKPOINT.
+015700     COMPUTE WS-TRUNC-LINES-KEEP = WS-TOTAL-YEARS + 2
+015710     MOVE 0 TO WS-TRUNC-LINES-COPIED
+015720     MOVE "N" TO WS-TRUNC-EOF-SW
+015730     OPEN INPUT REPORT-FILE
+015740     OPEN OUTPUT REPORT-SCRATCH-FILE
+015750     PERFORM 1340-COPY-LINE-TO-SCRATCH
+015760         UNTIL WS-TRUNC-NO-MORE-LINES
+015770             OR WS-TRUNC-LINES-COPIED >= WS-TRUNC-LINES-KEEP
+015780     CLOSE REPORT-FILE
+015790     CLOSE REPORT-SCRATCH-FILE
+015800     MOVE "N" TO WS-TRUNC-EOF-SW
+015810     OPEN OUTPUT REPORT-FILE
+015820     OPEN INPUT REPORT-SCRATCH-FILE
+015830     PERFORM 1350-COPY-LINE-FROM-SCRATCH
+015840         UNTIL WS-TRUNC-NO-MORE-LINES
+015850     CLOSE REPORT-FILE
+015860     CLOSE REPORT-SCRATCH-FILE
+015870     .
+015880 1330-EXIT.
+015890     EXIT.
+015900*--------------------------------------------------------------*
+015910* 1340-COPY-LINE-TO-SCRATCH - COPY ONE REPORT-FILE LINE ACROSS *
+015920* TO THE SCRATCH FILE UNTOUCHED.                                *
+015930*--------------------------------------------------------------*
+015940 1340-COPY-LINE-TO-SCRATCH.
+015950     READ REPORT-FILE
+015960         AT END
+015970             MOVE "Y" TO WS-TRUNC-EOF-SW
+015980         NOT AT END
+015990             WRITE SCRATCH-LINE FROM REPORT-LINE
+016000             ADD 1 TO WS-TRUNC-LINES-COPIED
+016010     END-READ
+016020     .
+016030 1340-EXIT.
+016040     EXIT.
+016050*--------------------------------------------------------------*
+016060* 1350-COPY-LINE-FROM-SCRATCH - COPY ONE SCRATCH-FILE LINE BACK*
+016070* INTO THE REBUILT REPORT-FILE.                                *
+016080*--------------------------------------------------------------*
+016090 1350-COPY-LINE-FROM-SCRATCH.
+016100     READ REPORT-SCRATCH-FILE
+016110         AT END
+016120             MOVE "Y" TO WS-TRUNC-EOF-SW
+016130         NOT AT END
+016140             WRITE REPORT-LINE FROM SCRATCH-LINE
+016150     END-READ
+016160     .
+016170 1350-EXIT.
+016180     EXIT.
+016200*--------------------------------------------------------------*
+016210* 2000-PROCESS-YEARS - CALL LEAP FOR EACH YEAR ON THE FILE AND *
+016220* WRITE ONE DETAIL LINE PER RECORD.                            *
+016230*--------------------------------------------------------------*
+016300 2000-PROCESS-YEARS.
+016400     CALL "LEAPTAB" USING YR-YEAR, WS-LEAP-FLAG, WS-RETURN-CODE
+016500     ADD 1 TO WS-TOTAL-YEARS
+016600     MOVE YR-YEAR TO DTL-YEAR
+016650     IF WS-INVALID-YEAR
+016660         MOVE "INVALID" TO DTL-RESULT
+016700     ELSE
+016710         IF WS-IS-LEAP-YEAR
+016800             MOVE "LEAP" TO DTL-RESULT
+016900             ADD 1 TO WS-TOTAL-LEAP
+017000         ELSE
+017100             MOVE "NOT-LEAP" TO DTL-RESULT
+017200             ADD 1 TO WS-TOTAL-NOT-LEAP
+017300         END-IF
+017400     END-IF
+017500     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+017600     PERFORM 2100-WRITE-CHECKPOINT-IF-DUE
+017700     PERFORM 1100-READ-YEAR-FILE
+017800     .
+017900 2000-EXIT.
+018000     EXIT.
+018100*--------------------------------------------------------------*
+018200* 2100-WRITE-CHECKPOINT-IF-DUE - ONE CHECKPOINT RECORD EVERY    *
+018300* WS-CHECKPOINT-SPAN YEARS PROCESSED, SO A RESTART NEED ONLY    *
+018400* REPROCESS BACK TO THE LAST CHECKPOINT INSTEAD OF YEAR ONE.    *
+018500*--------------------------------------------------------------*
+018600 2100-WRITE-CHECKPOINT-IF-DUE.
+018700     ADD 1 TO WS-YEARS-SINCE-CHECKPOINT
+018800     IF WS-YEARS-SINCE-CHECKPOINT >= WS-CHECKPOINT-SPAN
+018900         MOVE YR-YEAR TO CKPT-LAST-YEAR
+019000         MOVE WS-TOTAL-YEARS TO CKPT-TOTAL-YEARS
+019100         MOVE WS-TOTAL-LEAP TO CKPT-TOTAL-LEAP
+019200         MOVE WS-TOTAL-NOT-LEAP TO CKPT-TOTAL-NOT-LEAP
+019300         WRITE CHECKPOINT-RECORD
+019400         MOVE 0 TO WS-YEARS-SINCE-CHECKPOINT
+019500     END-IF
+019600     .
+019700 2100-EXIT.
+019800     EXIT.
+019900*--------------------------------------------------------------*
+020000* 3000-WRITE-TOTALS                                            *
+020100*--------------------------------------------------------------*
+020200 3000-WRITE-TOTALS.
+020300     MOVE WS-TOTAL-YEARS TO TOT-YEARS-READ
+020400     MOVE WS-TOTAL-LEAP TO TOT-LEAP-YEARS
+020500     MOVE WS-TOTAL-NOT-LEAP TO TOT-NOT-LEAP-YEARS
+020600     WRITE REPORT-LINE FROM WS-TOTAL-LINE-1
+020700     WRITE REPORT-LINE FROM WS-TOTAL-LINE-2
+020800     WRITE REPORT-LINE FROM WS-TOTAL-LINE-3
+020900     .
+021000 3000-EXIT.
+021100     EXIT.
+021200*--------------------------------------------------------------*
+021300* 9000-TERMINATE                                                *
+021400*--------------------------------------------------------------*
+021500 9000-TERMINATE.
+021600     CLOSE YEAR-FILE
+021700     CLOSE REPORT-FILE
+021800     CLOSE CHECKPOINT-FILE
+021900     CANCEL "LEAP"
+022000     .
+022100 9000-EXIT.
+022200     EXIT.
