@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAPYY.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. DRIVES THE SAME LEAP CHECK AS       *
+001100*                LEAPRPT BUT OVER A LEGACY FEED OF 2-DIGIT     *
+001200*                YEARS. CALLS CENTURY TO WINDOW EACH YY INTO A *
+001300*                CCYY AHEAD OF THE LEAP CALL SO THESE OLDER    *
+001400*                EXTRACTS DO NOT NEED A MANUAL PRE-EDIT STEP.  *
+001450* 2026-08-09 RH  SWITCHED THE LEAP-YEAR LOOKUP FROM LEAP TO     *
+001460*                LEAPTAB, CONSISTENT WITH THE OTHER PER-RECORD  *
+001470*                DRIVERS IN THIS SUITE. ALSO ADDED CANCEL       *
+001480*                "LEAP" TO 9000-TERMINATE SO LEAP'S AUDIT FILE  *
+001490*                IS CLOSED EXPLICITLY RATHER THAN RELYING ON    *
+001495*                THE RUNTIME'S IMPLICIT CLOSE AT STOP RUN.      *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT YY-FILE ASSIGN TO YEARYYIN
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-YY-FILE-STATUS.
+002200     SELECT REPORT-FILE ASSIGN TO LEAPYYO
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-REPORT-FILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  YY-FILE
+002800     RECORDING MODE IS F.
+002900 01  YY-RECORD.
+003000     05 YY-YEAR                PIC 9(02).
+003100 FD  REPORT-FILE
+003200     RECORDING MODE IS F.
+003300 01  REPORT-LINE               PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-YY-FILE-STATUS         PIC X(02)   VALUE "00".
+003600     88 WS-YY-FILE-OK                      VALUE "00".
+003700 01  WS-REPORT-FILE-STATUS     PIC X(02)   VALUE "00".
+003800 01  WS-EOF-SW                 PIC X(01)   VALUE "N".
+003900     88 WS-NO-MORE-YEARS                   VALUE "Y".
+004000 01  WS-CCYY                   PIC 9(04)   VALUE 0.
+004100 01  WS-LEAP-FLAG              PIC 9(01)   VALUE 0.
+004150     88 WS-IS-LEAP-YEAR                    VALUE 1.
+004180 01  WS-RETURN-CODE            PIC 9(02)   VALUE 0.
+004190     88 WS-INVALID-YEAR                    VALUE 99.
+004300 01  WS-DETAIL-LINE.
+004400     05 DTL-YY                 PIC 9(02).
+004500     05 FILLER                 PIC X(04)   VALUE " => ".
+004600     05 DTL-CCYY               PIC 9(04).
+004700     05 FILLER                 PIC X(06)   VALUE SPACES.
+004800     05 DTL-RESULT             PIC X(10).
+004900     05 FILLER                 PIC X(54)   VALUE SPACES.
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE
+005300     PERFORM 2000-PROCESS-YEARS UNTIL WS-NO-MORE-YEARS
+005400     PERFORM 9000-TERMINATE
+005500     STOP RUN.
+005600*--------------------------------------------------------------*
+005700* 1000-INITIALIZE                                              *
+005800*--------------------------------------------------------------*
+005900 1000-INITIALIZE.
+006000     OPEN INPUT YY-FILE
+006100     OPEN OUTPUT REPORT-FILE
+006200     PERFORM 1100-READ-YY-FILE
+006300     .
+006400 1000-EXIT.
+006500     EXIT.
+006600*--------------------------------------------------------------*
+006700* 1100-READ-YY-FILE                                            *
+006800*--------------------------------------------------------------*
+006900 1100-READ-YY-FILE.
+007000     READ YY-FILE
+007100         AT END
+007200             MOVE "Y" TO WS-EOF-SW
+007300     END-READ
+007400     .
+007500 1100-EXIT.
+007600     EXIT.
+007700*--------------------------------------------------------------*
+007800* 2000-PROCESS-YEARS - WINDOW THE 2-DIGIT YEAR THEN CALL LEAP. *
+007900*--------------------------------------------------------------*
+008000 2000-PROCESS-YEARS.
+008100     CALL "CENTURY" USING YY-YEAR, WS-CCYY
+008200     CALL "LEAPTAB" USING WS-CCYY, WS-LEAP-FLAG, WS-RETURN-CODE
+008300     MOVE YY-YEAR TO DTL-YY
+008400     MOVE WS-CCYY TO DTL-CCYY
+008450     IF WS-INVALID-YEAR
+008460         MOVE "INVALID" TO DTL-RESULT
+008500     ELSE
+008600         IF WS-IS-LEAP-YEAR
+008610             MOVE "LEAP" TO DTL-RESULT
+008700         ELSE
+008800             MOVE "NOT-LEAP" TO DTL-RESULT
+008810         END-IF
+008900     END-IF
+009000     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+009100     PERFORM 1100-READ-YY-FILE
+009200     .
+009300 2000-EXIT.
+009400     EXIT.
+009500*--------------------------------------------------------------*
+009600* 9000-TERMINATE                                                *
+009700*--------------------------------------------------------------*
+009800 9000-TERMINATE.
+009900     CLOSE YY-FILE
+010000     CLOSE REPORT-FILE
+010050     CANCEL "LEAP"
+010100     .
+010200 9000-EXIT.
+010300     EXIT.
