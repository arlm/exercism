@@ -0,0 +1,8 @@
+000100*--------------------------------------------------------------*
+000200* CALDATE - CALENDAR-DATE GROUP ITEM (CCYY, MM, DD). COPIED   *
+000300* WHEREVER A FULL DATE NEEDS TO BE CARRIED OR VALIDATED.       *
+000400*--------------------------------------------------------------*
+000500 01  CALENDAR-DATE.
+000600     05 CD-CCYY                PIC 9(04).
+000700     05 CD-MM                  PIC 9(02).
+000800     05 CD-DD                  PIC 9(02).
