@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000200* LEAPAUDT - AUDIT JOURNAL RECORD FOR THE LEAP DETERMINATION   *
+000300* TRAIL. WRITTEN BY LEAP ON EVERY INVOCATION; READ BACK BY     *
+000400* LEAPRECN FOR INDEPENDENT YEAR-END RECONCILIATION.            *
+000500*--------------------------------------------------------------*
+000550 01  AUDIT-RECORD.
+000600     05 AUDT-YEAR              PIC 9(04).
+000700     05 AUDT-LEAP-FLAG         PIC 9(01).
+000750     05 AUDT-RETURN-CODE       PIC 9(02).
+000800     05 AUDT-RUN-DATE          PIC X(08).
+000900     05 AUDT-RUN-TIME          PIC X(06).
+001000     05 FILLER                 PIC X(09).
