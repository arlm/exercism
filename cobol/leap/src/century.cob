@@ -0,0 +1,37 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CENTURY.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2026-08-09 RH  ORIGINAL. CENTURY-WINDOWS A 2-DIGIT LEGACY    *
+001100*                YEAR INTO A FULL CCYY USING THE SHOP STANDARD *
+001200*                PIVOT (00-49 => 20XX, 50-99 => 19XX) SO OLDER *
+001300*                FEEDS CAN RUN THROUGH THE LEAP CHECK WITHOUT  *
+001400*                A MANUAL PRE-EDIT STEP.                       *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 LINKAGE SECTION.
+002000 01  LK-YY                     PIC 9(02).
+002100 01  LK-CCYY                   PIC 9(04).
+002200 PROCEDURE DIVISION USING LK-YY, LK-CCYY.
+002300 0000-CENTURY-MAINLINE.
+002400     PERFORM 1000-YY-TO-CCYY
+002500     EXIT PROGRAM.
+002600*--------------------------------------------------------------*
+002700* 1000-YY-TO-CCYY - SHOP STANDARD PIVOT-YEAR WINDOWING.        *
+002800*--------------------------------------------------------------*
+002900 1000-YY-TO-CCYY.
+003000     IF LK-YY < 50
+003100         COMPUTE LK-CCYY = 2000 + LK-YY
+003200     ELSE
+003300         COMPUTE LK-CCYY = 1900 + LK-YY
+003400     END-IF
+003500     .
+003600 1000-EXIT.
+003700     EXIT.
