@@ -1,23 +1,124 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 WS-YEAR    PIC 9(4)   VALUE 0.
-         01 WS-RESULT  PIC 9(1)   VALUE 0.
-       LOCAL-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       LEAP.
-         MOVE 0 TO WS-RESULT
-        
-         IF function mod(WS-YEAR, 100) = 0 THEN
-            IF function mod(WS-YEAR, 400) = 0 THEN
-               MOVE 1 TO WS-RESULT
-            END-IF
-         ELSE
-            IF function mod(WS-YEAR, 4) = 0 THEN
-               MOVE 1 TO WS-RESULT
-         END-IF
-         .
-       LEAP-EXIT.
-       EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LEAP.
+000300 AUTHOR. R HALVORSEN.
+000400 INSTALLATION. POLICY SYSTEMS DIVISION.
+000500 DATE-WRITTEN. 2014-03-11.
+000600 DATE-COMPILED. 2026-08-09.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                        *
+000900*--------------------------------------------------------------*
+001000* 2014-03-11 RH  ORIGINAL IN-LINE LEAP YEAR TEST.              *
+001100* 2026-08-09 RH  REBUILT AS A CALLABLE SUBROUTINE. WS-YEAR AND *
+001200*                WS-RESULT REPLACED BY A LINKAGE SECTION SO    *
+001300*                THE REST OF THE JOB SUITE CAN CALL 'LEAP'     *
+001400*                USING A YEAR AND GET THE FLAG BACK INSTEAD OF *
+001500*                RE-CODING THE MOD(100)/MOD(400)/MOD(4) TEST.  *
+001600* 2026-08-09 RH  ADDED THE AUDIT JOURNAL WRITE ON EVERY CALL   *
+001700*                FOR YEAR-END RECONCILIATION (SEE LEAPRECN).   *
+001800* 2026-08-09 RH  ADDED LK-RETURN-CODE WITH DISTINCT CONDITION  *
+001900*                CODES (VALID-LEAP/VALID-NOT-LEAP/INVALID-YEAR)*
+002000*                AND A RANGE CHECK REJECTING BLANK, ZERO AND   *
+002100*                PRE-GREGORIAN (PRE-1582) YEARS, SO BAD INPUT   *
+002200*                NO LONGER COMES BACK LOOKING LIKE AN ORDINARY  *
+002300*                NOT-LEAP RESULT. CALLERS THAT ONLY TOOK        *
+002400*                LK-YEAR/LK-LEAP-FLAG BEFORE WERE UPDATED TO    *
+002500*                PASS LK-RETURN-CODE AS WELL.                  *
+002600*--------------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AUDIT-FILE ASSIGN TO LEAPAUDT
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-AUDIT-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-FILE
+003600     RECORDING MODE IS F.
+003800     COPY LEAPAUDT.
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-AUDIT-STATUS           PIC X(02)   VALUE "00".
+004100     88 WS-AUDIT-OK                        VALUE "00".
+004200     88 WS-AUDIT-NOT-FOUND                 VALUE "35".
+004300 01  WS-FIRST-CALL-SW          PIC X(01)   VALUE "Y".
+004400     88 WS-FIRST-CALL                      VALUE "Y".
+004500 01  WS-CURRENT-TIMESTAMP      PIC X(26).
+004700 LINKAGE SECTION.
+004800 01  LK-YEAR               PIC 9(04).
+004900 01  LK-LEAP-FLAG          PIC 9(01).
+005000     88 LK-IS-LEAP-YEAR                VALUE 1.
+005100     88 LK-IS-NOT-LEAP-YEAR            VALUE 0.
+005200 01  LK-RETURN-CODE        PIC 9(02).
+005300     88 LK-VALID-LEAP                  VALUE 01.
+005400     88 LK-VALID-NOT-LEAP              VALUE 00.
+005500     88 LK-INVALID-YEAR                VALUE 99.
+005600 PROCEDURE DIVISION USING LK-YEAR, LK-LEAP-FLAG, LK-RETURN-CODE.
+005700 0000-LEAP-MAINLINE.
+005800     PERFORM 1000-VALIDATE-INPUT
+005900     IF NOT LK-INVALID-YEAR
+006000         PERFORM 2000-COMPUTE-LEAP-FLAG
+006100     END-IF
+006200     PERFORM 3000-WRITE-AUDIT-RECORD
+006300     EXIT PROGRAM.
+006400*--------------------------------------------------------------*
+006500* 1000-VALIDATE-INPUT - REJECT BLANK, ZERO AND PRE-GREGORIAN   *
+006600* YEARS (THE GREGORIAN CALENDAR TOOK EFFECT IN 1582) INSTEAD   *
+006700* OF LETTING THEM FALL THROUGH AS AN ORDINARY NOT-LEAP RESULT. *
+006800*--------------------------------------------------------------*
+006900 1000-VALIDATE-INPUT.
+007000     MOVE 0 TO LK-LEAP-FLAG
+007100     MOVE 00 TO LK-RETURN-CODE
+007200     IF LK-YEAR IS NOT NUMERIC
+007300         MOVE 99 TO LK-RETURN-CODE
+007400     ELSE
+007500         IF LK-YEAR < 1582
+007600             MOVE 99 TO LK-RETURN-CODE
+007700         END-IF
+007800     END-IF
+007900     .
+008000 1000-EXIT.
+008100     EXIT.
+008200*--------------------------------------------------------------*
+008300* 2000-COMPUTE-LEAP-FLAG - THE ORIGINAL THREE-WAY MOD TEST.    *
+008400*--------------------------------------------------------------*
+008500 2000-COMPUTE-LEAP-FLAG.
+008600     MOVE 0 TO LK-LEAP-FLAG
+008700     IF FUNCTION MOD(LK-YEAR, 100) = 0
+008800         IF FUNCTION MOD(LK-YEAR, 400) = 0
+008900             MOVE 1 TO LK-LEAP-FLAG
+009000         END-IF
+009100     ELSE
+009200         IF FUNCTION MOD(LK-YEAR, 4) = 0
+009300             MOVE 1 TO LK-LEAP-FLAG
+009400         END-IF
+009500     END-IF
+009600     IF LK-IS-LEAP-YEAR
+009700         MOVE 01 TO LK-RETURN-CODE
+009800     ELSE
+009900         MOVE 00 TO LK-RETURN-CODE
+010000     END-IF
+010100     .
+010200 2000-EXIT.
+010300     EXIT.
+010400*--------------------------------------------------------------*
+010500* 3000-WRITE-AUDIT-RECORD - ONE JOURNAL RECORD PER INVOCATION  *
+010600* SO YEAR-END RECONCILIATION CAN PROVE WHICH YEARS WERE        *
+010700* EVALUATED DURING A GIVEN BATCH RUN (SEE LEAPRECN).           *
+010800*--------------------------------------------------------------*
+010900 3000-WRITE-AUDIT-RECORD.
+011000     IF WS-FIRST-CALL
+011100         MOVE "N" TO WS-FIRST-CALL-SW
+011200         OPEN EXTEND AUDIT-FILE
+011300         IF WS-AUDIT-NOT-FOUND
+011400             OPEN OUTPUT AUDIT-FILE
+011500         END-IF
+011600     END-IF
+011700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+011800     MOVE LK-YEAR TO AUDT-YEAR
+011900     MOVE LK-LEAP-FLAG TO AUDT-LEAP-FLAG
+012000     MOVE LK-RETURN-CODE TO AUDT-RETURN-CODE
+012100     MOVE WS-CURRENT-TIMESTAMP(1:8) TO AUDT-RUN-DATE
+012200     MOVE WS-CURRENT-TIMESTAMP(9:6) TO AUDT-RUN-TIME
+012300     WRITE AUDIT-RECORD
+012400     .
+012500 3000-EXIT.
+012600     EXIT.
